@@ -1,21 +1,573 @@
-      * run cobc -x basic-calc.cbl to compile.
-      * run ./basic-calc to run the compile program.
-				Identification Division.
-				Program-ID. sampleCOBOL.
-
-
-				DATA DIVISION.
-				WORKING-STORAGE SECTION.
-				01  Num1      PIC 9 VALUE 0.
-				01  Num2      PIC 9 VALUE 0.
-				01  Result    PIC 99 VALUE 0.
-
-				PROCEDURE DIVISION.
-			  		DISPLAY "Enter first number"
-						ACCEPT Num1.
-						ADD Num1 TO Result.
-    				DISPLAY "Enter next number"
-						ACCEPT Num2
-						ADD Num2 TO Result.
-						DISPLAY Result.
-		        Stop Run.
+000010* run cobc -x basic-calc.cbl to compile.
+000020* run ./basic-calc to run the compiled program.
+000030*-----------------------------------------------------------*
+000040* MODIFICATION HISTORY                                      *
+000050*   DATE       INIT  DESCRIPTION                             *
+000060*   ---------- ----  ------------------------------------   *
+000070*   2026-08-09  MS   Added batch mode: reads pairs of        *
+000080*                    numbers from a transaction file and     *
+000090*                    writes each result to an output file,   *
+000100*                    so a whole day's pairs can run in one   *
+000110*                    job instead of one ACCEPT at a time.    *
+000120*   2026-08-09  MS   Widened Num1/Num2/Result past single     *
+000130*                    digits and added ON SIZE ERROR checks    *
+000140*                    on the ADD statements.                   *
+000150*   2026-08-09  MS   Moved Num1/Num2/Result into the shared    *
+000160*                    CALCREC copybook.                         *
+000170*   2026-08-09  MS   Added audit log: every calculation is     *
+000180*                    appended to AUDITFILE with a timestamp    *
+000190*                    so a run can be reconciled later.         *
+000200*   2026-08-09  MS   Renamed PROGRAM-ID from sampleCOBOL to     *
+000210*                    BASCALC so this can be CALLed from the    *
+000220*                    menu driver alongside hello-world.cbl.    *
+000230*   2026-08-09  MS   Interactive ACCEPT of Num1/Num2 now re-    *
+000240*                    prompts on non-numeric entry instead of   *
+000250*                    silently zero-filling it.                 *
+000260*   2026-08-09  MS   Added checkpoint/restart to batch mode:    *
+000270*                    last posted record number is saved every  *
+000280*                    CHKPT-INTERVAL transactions, and a         *
+000290*                    restart run skips back up to that point.  *
+000300*   2026-08-09  MS   Added Op-Code so a calculation can add,    *
+000310*                    subtract, multiply or divide, not just     *
+000320*                    add; DIVIDE checks for a zero divisor.     *
+000330*   2026-08-09  MS   Added REPORT-FILE: a formatted summary     *
+000340*                    of the run with a date header, one line    *
+000350*                    per transaction and a grand-total/count    *
+000360*                    footer, in place of the bare DISPLAY.      *
+000370*   2026-08-09  MS   Added GL-INTERFACE-FILE: one GLIFACE.cpy    *
+000380*                    record per posted calculation, for the      *
+000390*                    downstream GL posting job to pick up.        *
+000400*   2026-08-09  MS   Menu.cbl can CALL this program more than     *
+000410*                    once per session, so 1000-INITIALIZE now    *
+000420*                    resets the batch/report/GL counters and     *
+000430*                    switches on every entry; REPORT-FILE and     *
+000440*                    GL-INTERFACE-FILE now OPEN EXTEND like       *
+000450*                    AUDIT-FILE so a repeat run appends to the    *
+000460*                    prior one instead of overwriting it.         *
+000470*   2026-08-09  MS   RESULT-FILE now OPEN EXTEND the same way      *
+000480*                    AUDIT/REPORT/GL-INTERFACE already do, and     *
+000490*                    that append-or-fresh choice is now driven      *
+000500*                    by whether the operator restarts from a        *
+000510*                    checkpoint: declining a restart re-opens all    *
+000520*                    five batch/report/GL/audit files fresh (OPEN   *
+000530*                    OUTPUT) since a full reprocess from record 1    *
+000540*                    is about to happen, while accepting a restart   *
+000550*                    (or running interactively, which has no         *
+000560*                    restart concept) extends the existing files     *
+000570*                    so nothing already posted is lost or doubled.   *
+000580*                    WS-OPEN-MODE-SW carries that choice; the open    *
+000590*                    of AUDIT/REPORT/GL-INTERFACE moved out of        *
+000600*                    1000-INITIALIZE (run before the restart          *
+000610*                    question is even asked) into 1500-OPEN-OUTPUT-  *
+000620*                    FILES, called from interactive and batch mode    *
+000630*                    once the choice is known.                       *
+000640*   2026-08-09  MS   RPT-FTR-TOTAL widened to a 9-digit edited        *
+000650*                    picture to match WS-RPT-GRAND-TOTAL PIC          *
+000660*                    S9(09); the old 8-digit picture silently         *
+000670*                    truncated the high-order digit of a large        *
+000680*                    run's grand total.                               *
+000690*   2026-08-09  MS   Added FILE STATUS to TRAN-FILE and RESULT-FILE,  *
+000700*                    matching AUDIT/CHECKPOINT/REPORT/GL-INTERFACE.   *
+000710*                    A missing TRANFILE now displays a message and   *
+000720*                    sets end-of-file so the batch run ends cleanly   *
+000730*                    with zero transactions instead of abending.      *
+000740*   2026-08-09  MS   WS-RUN-MODE now accepts lower case b/i as well   *
+000750*                    as upper case, matching the Op-Code and          *
+000760*                    restart-switch entries elsewhere in this         *
+000770*                    program.                                         *
+000780*   2026-08-09  MS   Note: given Num1/Num2 PIC 9(05) (max 99999) and  *
+000790*                    Result PIC S9(07) (max 9,999,999), only the      *
+000800*                    MULTIPLY path in 5000-COMPUTE-RESULT can ever    *
+000810*                    actually overflow Result; the ON SIZE ERROR      *
+000820*                    clauses on ADD/SUBTRACT/DIVIDE are kept as       *
+000830*                    defensive guards against a future widening of    *
+000840*                    the operand fields but are not reachable with    *
+000850*                    the current CALCREC layout.                      *
+000860*-----------------------------------------------------------*
+000870 IDENTIFICATION DIVISION.
+000880 PROGRAM-ID. BASCALC.
+000890
+000900 ENVIRONMENT DIVISION.
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000960     SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS WS-RSLT-FILE-STATUS.
+000990     SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+001020     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+001050     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS WS-RPT-FILE-STATUS.
+001080     SELECT GL-INTERFACE-FILE ASSIGN TO "GLIFILE"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-GLI-FILE-STATUS.
+001110
+001120 DATA DIVISION.
+001130 FILE SECTION.
+001140 FD  TRAN-FILE.
+001150 01  TRAN-RECORD.
+001160     05  TRAN-NUM1           PIC 9(05).
+001170     05  TRAN-NUM2           PIC 9(05).
+001180     05  TRAN-OPCODE         PIC X(01).
+001190
+001200 FD  RESULT-FILE.
+001210 01  RESULT-RECORD.
+001220     05  RSLT-NUM1           PIC 9(05).
+001230     05  RSLT-NUM2           PIC 9(05).
+001240     05  RSLT-OPCODE         PIC X(01).
+001250     05  RSLT-RESULT         PIC S9(07).
+001260
+001270 FD  AUDIT-FILE.
+001280 01  AUDIT-RECORD.
+001290     05  AUD-DATE            PIC X(08).
+001300     05  AUD-TIME            PIC X(08).
+001310     05  AUD-NUM1            PIC 9(05).
+001320     05  AUD-NUM2            PIC 9(05).
+001330     05  AUD-OPCODE          PIC X(01).
+001340     05  AUD-RESULT          PIC S9(07).
+001350
+001360 FD  CHECKPOINT-FILE.
+001370 01  CHECKPOINT-RECORD.
+001380     05  CHKPT-LAST-RECORD   PIC 9(07).
+001390
+001400 FD  REPORT-FILE.
+001410 01  REPORT-RECORD           PIC X(80).
+001420
+001430 FD  GL-INTERFACE-FILE.
+001440     COPY GLIFACE.
+001450 WORKING-STORAGE SECTION.
+001460     COPY CALCREC.
+001470
+001480 01  WS-SWITCHES.
+001490     05  WS-RUN-MODE         PIC X(01) VALUE "I".
+001500         88  WS-MODE-INTERACTIVE     VALUE "I" "i".
+001510         88  WS-MODE-BATCH           VALUE "B" "b".
+001520     05  WS-TRAN-EOF-SW      PIC X(01) VALUE "N".
+001530         88  WS-TRAN-EOF             VALUE "Y".
+001540     05  WS-SIZE-ERROR-SW    PIC X(01) VALUE "N".
+001550         88  WS-SIZE-ERROR           VALUE "Y".
+001560     05  WS-NUM1-VALID-SW    PIC X(01) VALUE "N".
+001570         88  WS-NUM1-VALID           VALUE "Y".
+001580     05  WS-NUM2-VALID-SW    PIC X(01) VALUE "N".
+001590         88  WS-NUM2-VALID           VALUE "Y".
+001600     05  WS-OPCODE-VALID-SW  PIC X(01) VALUE "N".
+001610         88  WS-OPCODE-VALID         VALUE "Y".
+001620     05  WS-DIVIDE-ZERO-SW   PIC X(01) VALUE "N".
+001630         88  WS-DIVIDE-BY-ZERO       VALUE "Y".
+001640     05  WS-BAD-OPCODE-SW    PIC X(01) VALUE "N".
+001650         88  WS-BAD-OPCODE           VALUE "Y".
+001660     05  WS-OPEN-MODE-SW     PIC X(01) VALUE "A".
+001670         88  WS-OPEN-MODE-APPEND     VALUE "A".
+001680         88  WS-OPEN-MODE-FRESH      VALUE "F".
+001690
+001700 01  WS-NUM-INPUT            PIC X(05) JUSTIFIED RIGHT
+001710                                       VALUE SPACES.
+001720 01  WS-OPCODE-INPUT         PIC X(01) VALUE SPACE.
+001730 01  WS-CURRENT-DATE         PIC X(08) VALUE SPACES.
+001740 01  WS-CURRENT-TIME         PIC X(08) VALUE SPACES.
+001750 01  WS-TRAN-FILE-STATUS     PIC X(02) VALUE "00".
+001760     88  WS-TRAN-FILE-NOT-FOUND  VALUE "35".
+001770 01  WS-RSLT-FILE-STATUS     PIC X(02) VALUE "00".
+001780     88  WS-RSLT-FILE-NOT-FOUND  VALUE "35".
+001790 01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE "00".
+001800     88  WS-AUDIT-FILE-NOT-FOUND VALUE "35".
+001810 01  WS-CHKPT-FILE-STATUS    PIC X(02) VALUE "00".
+001820     88  WS-CHKPT-FILE-NOT-FOUND VALUE "35".
+001830 01  WS-RPT-FILE-STATUS      PIC X(02) VALUE "00".
+001840     88  WS-RPT-FILE-NOT-FOUND   VALUE "35".
+001850 01  WS-GLI-FILE-STATUS      PIC X(02) VALUE "00".
+001860     88  WS-GLI-FILE-NOT-FOUND   VALUE "35".
+001870
+001880 01  WS-RESTART-SW           PIC X(01) VALUE "N".
+001890     88  WS-RESTART-REQUESTED    VALUE "Y" "y".
+001900 01  WS-CHKPT-INTERVAL       PIC 9(05) VALUE 50.
+001910 01  WS-RECS-SINCE-CHKPT     PIC 9(05) VALUE ZERO.
+001920 01  WS-REC-COUNT            PIC 9(07) VALUE ZERO.
+001930 01  WS-RESTART-POINT        PIC 9(07) VALUE ZERO.
+001940
+001950 01  WS-RPT-TRANS-COUNT      PIC 9(07) VALUE ZERO.
+001960 01  WS-RPT-GRAND-TOTAL      PIC S9(09) VALUE ZERO.
+001970
+001980 01  WS-RPT-HEADER-LINE.
+001990     05  FILLER              PIC X(21)
+002000                             VALUE "DAILY CALCULATION RUN".
+002010     05  FILLER              PIC X(01) VALUE SPACE.
+002020     05  RPT-HDR-DATE        PIC X(10).
+002030     05  FILLER              PIC X(48) VALUE SPACES.
+002040 01  WS-RPT-COLUMN-LINE      PIC X(80) VALUE
+002050         "   NUM1  OP   NUM2      RESULT".
+002060 01  WS-RPT-DETAIL-LINE.
+002070     05  RPT-DTL-NUM1        PIC ZZZZ9.
+002080     05  FILLER              PIC X(03) VALUE SPACES.
+002090     05  RPT-DTL-OP          PIC X(01).
+002100     05  FILLER              PIC X(03) VALUE SPACES.
+002110     05  RPT-DTL-NUM2        PIC ZZZZ9.
+002120     05  FILLER              PIC X(04) VALUE SPACES.
+002130     05  RPT-DTL-RESULT      PIC -ZZZZZZ9.
+002140     05  FILLER              PIC X(40) VALUE SPACES.
+002150 01  WS-RPT-FOOTER-LINE.
+002160     05  FILLER              PIC X(20)
+002170                             VALUE "TRANSACTION COUNT   ".
+002180     05  RPT-FTR-COUNT       PIC ZZZZZZ9.
+002190     05  FILLER              PIC X(05) VALUE SPACES.
+002200     05  FILLER              PIC X(13) VALUE "GRAND TOTAL  ".
+002210     05  RPT-FTR-TOTAL       PIC -ZZZZZZZZ9.
+002220     05  FILLER              PIC X(16) VALUE SPACES.
+002230 PROCEDURE DIVISION.
+002240 0000-MAINLINE.
+002250     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002260     IF WS-MODE-BATCH
+002270         PERFORM 4000-BATCH-MODE THRU 4000-EXIT
+002280     ELSE
+002290         PERFORM 3000-INTERACTIVE-MODE THRU 3000-EXIT
+002300     END-IF
+002310     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002320     GOBACK.
+002330
+002340 1000-INITIALIZE.
+002350     MOVE "N" TO WS-TRAN-EOF-SW
+002360     MOVE "A" TO WS-OPEN-MODE-SW
+002370     MOVE ZERO TO WS-REC-COUNT
+002380     MOVE ZERO TO WS-RECS-SINCE-CHKPT
+002390     MOVE ZERO TO WS-RESTART-POINT
+002400     MOVE ZERO TO WS-RPT-TRANS-COUNT
+002410     MOVE ZERO TO WS-RPT-GRAND-TOTAL
+002420     DISPLAY "Run in batch mode (file) or interactive (console)?"
+002430     DISPLAY "Enter B for batch, I for interactive"
+002440     ACCEPT WS-RUN-MODE.
+002450 1000-EXIT.
+002460     EXIT.
+002470
+002480 1500-OPEN-OUTPUT-FILES.
+002490     IF WS-OPEN-MODE-APPEND
+002500         OPEN EXTEND AUDIT-FILE
+002510         IF WS-AUDIT-FILE-NOT-FOUND
+002520             OPEN OUTPUT AUDIT-FILE
+002530         END-IF
+002540     ELSE
+002550         OPEN OUTPUT AUDIT-FILE
+002560     END-IF
+002570     PERFORM 7000-OPEN-REPORT THRU 7000-EXIT
+002580     IF WS-OPEN-MODE-APPEND
+002590         OPEN EXTEND GL-INTERFACE-FILE
+002600         IF WS-GLI-FILE-NOT-FOUND
+002610             OPEN OUTPUT GL-INTERFACE-FILE
+002620         END-IF
+002630     ELSE
+002640         OPEN OUTPUT GL-INTERFACE-FILE
+002650     END-IF.
+002660 1500-EXIT.
+002670     EXIT.
+002680
+002690 3000-INTERACTIVE-MODE.
+002700     PERFORM 1500-OPEN-OUTPUT-FILES THRU 1500-EXIT
+002710     MOVE "N" TO WS-NUM1-VALID-SW
+002720     MOVE "N" TO WS-NUM2-VALID-SW
+002730     MOVE "N" TO WS-OPCODE-VALID-SW
+002740     PERFORM 2100-GET-NUM1 THRU 2100-EXIT
+002750         UNTIL WS-NUM1-VALID
+002760     PERFORM 2200-GET-NUM2 THRU 2200-EXIT
+002770         UNTIL WS-NUM2-VALID
+002780     PERFORM 2300-GET-OPCODE THRU 2300-EXIT
+002790         UNTIL WS-OPCODE-VALID
+002800     PERFORM 5000-COMPUTE-RESULT THRU 5000-EXIT
+002810     EVALUATE TRUE
+002820         WHEN WS-SIZE-ERROR
+002830             DISPLAY "RESULT OVERFLOW - VALUE TOO LARGE, ABORTED"
+002840         WHEN WS-DIVIDE-BY-ZERO
+002850             DISPLAY "CANNOT DIVIDE BY ZERO - RUN ABORTED"
+002860         WHEN OTHER
+002870             DISPLAY Result
+002880             PERFORM 8100-WRITE-GL-RECORD THRU 8100-EXIT
+002890     END-EVALUATE
+002900     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+002910     PERFORM 7100-WRITE-REPORT-DETAIL THRU 7100-EXIT.
+002920 3000-EXIT.
+002930     EXIT.
+002940
+002950 2100-GET-NUM1.
+002960     DISPLAY "Enter first number"
+002970     MOVE SPACES TO WS-NUM-INPUT
+002980     ACCEPT WS-NUM-INPUT
+002990     INSPECT WS-NUM-INPUT REPLACING LEADING SPACE BY ZERO
+003000     IF WS-NUM-INPUT IS NUMERIC
+003010         MOVE WS-NUM-INPUT TO Num1
+003020         SET WS-NUM1-VALID TO TRUE
+003030     ELSE
+003040         DISPLAY "invalid entry, re-key"
+003050     END-IF.
+003060 2100-EXIT.
+003070     EXIT.
+003080
+003090 2200-GET-NUM2.
+003100     DISPLAY "Enter next number"
+003110     MOVE SPACES TO WS-NUM-INPUT
+003120     ACCEPT WS-NUM-INPUT
+003130     INSPECT WS-NUM-INPUT REPLACING LEADING SPACE BY ZERO
+003140     IF WS-NUM-INPUT IS NUMERIC
+003150         MOVE WS-NUM-INPUT TO Num2
+003160         SET WS-NUM2-VALID TO TRUE
+003170     ELSE
+003180         DISPLAY "invalid entry, re-key"
+003190     END-IF.
+003200 2200-EXIT.
+003210     EXIT.
+003220
+003230 2300-GET-OPCODE.
+003240     DISPLAY "Enter operation A=Add S=Sub M=Mult D=Div"
+003250     MOVE SPACE TO WS-OPCODE-INPUT
+003260     ACCEPT WS-OPCODE-INPUT
+003270     MOVE WS-OPCODE-INPUT TO Op-Code
+003280     IF Op-Is-Add OR Op-Is-Subtract OR Op-Is-Multiply
+003290                  OR Op-Is-Divide
+003300         SET WS-OPCODE-VALID TO TRUE
+003310     ELSE
+003320         DISPLAY "invalid entry, re-key"
+003330     END-IF.
+003340 2300-EXIT.
+003350     EXIT.
+003360
+003370 4000-BATCH-MODE.
+003380     DISPLAY "Restart from last checkpoint? (Y/N)"
+003390     ACCEPT WS-RESTART-SW
+003400     IF NOT WS-RESTART-REQUESTED
+003410         SET WS-OPEN-MODE-FRESH TO TRUE
+003420     END-IF
+003430     PERFORM 4100-OPEN-BATCH-FILES THRU 4100-EXIT
+003440     PERFORM 1500-OPEN-OUTPUT-FILES THRU 1500-EXIT
+003450     IF WS-RESTART-REQUESTED
+003460         PERFORM 4050-READ-CHECKPOINT THRU 4050-EXIT
+003470         PERFORM 4150-SKIP-TO-CHECKPOINT THRU 4150-EXIT
+003480     END-IF
+003490     PERFORM 4200-READ-TRAN THRU 4200-EXIT
+003500     PERFORM 4300-PROCESS-TRAN THRU 4300-EXIT
+003510         UNTIL WS-TRAN-EOF
+003520     PERFORM 4950-WRITE-FINAL-CHECKPOINT THRU 4950-EXIT
+003530     PERFORM 4900-CLOSE-BATCH-FILES THRU 4900-EXIT.
+003540 4000-EXIT.
+003550     EXIT.
+003560
+003570 4100-OPEN-BATCH-FILES.
+003580     OPEN INPUT TRAN-FILE
+003590     IF WS-TRAN-FILE-NOT-FOUND
+003600         DISPLAY "TRANFILE NOT FOUND - NO TRANSACTIONS TO PROCESS"
+003610         SET WS-TRAN-EOF TO TRUE
+003620     END-IF
+003630     IF WS-OPEN-MODE-APPEND
+003640         OPEN EXTEND RESULT-FILE
+003650         IF WS-RSLT-FILE-NOT-FOUND
+003660             OPEN OUTPUT RESULT-FILE
+003670         END-IF
+003680     ELSE
+003690         OPEN OUTPUT RESULT-FILE
+003700     END-IF.
+003710 4100-EXIT.
+003720     EXIT.
+003730
+003740 4050-READ-CHECKPOINT.
+003750     MOVE ZERO TO WS-RESTART-POINT
+003760     OPEN INPUT CHECKPOINT-FILE
+003770     IF WS-CHKPT-FILE-NOT-FOUND
+003780         DISPLAY "NO CHECKPOINT ON FILE - STARTING AT RECORD 1"
+003790     ELSE
+003800         READ CHECKPOINT-FILE
+003810             AT END
+003820                 DISPLAY "CHECKPOINT EMPTY - START AT RECORD 1"
+003830             NOT AT END
+003840                 MOVE CHKPT-LAST-RECORD TO WS-RESTART-POINT
+003850                 DISPLAY "RESTART AFTER REC" WS-RESTART-POINT
+003860         END-READ
+003870         CLOSE CHECKPOINT-FILE
+003880     END-IF.
+003890 4050-EXIT.
+003900     EXIT.
+003910
+003920 4150-SKIP-TO-CHECKPOINT.
+003930     PERFORM 4160-SKIP-ONE-RECORD THRU 4160-EXIT
+003940         UNTIL WS-TRAN-EOF
+003950            OR WS-REC-COUNT NOT LESS THAN WS-RESTART-POINT.
+003960 4150-EXIT.
+003970     EXIT.
+003980
+003990 4160-SKIP-ONE-RECORD.
+004000     PERFORM 4200-READ-TRAN THRU 4200-EXIT
+004010     IF NOT WS-TRAN-EOF
+004020         ADD 1 TO WS-REC-COUNT
+004030     END-IF.
+004040 4160-EXIT.
+004050     EXIT.
+004060
+004070 4200-READ-TRAN.
+004080     READ TRAN-FILE
+004090         AT END
+004100             SET WS-TRAN-EOF TO TRUE
+004110     END-READ.
+004120 4200-EXIT.
+004130     EXIT.
+004140
+004150 4300-PROCESS-TRAN.
+004160     MOVE TRAN-NUM1 TO Num1
+004170     MOVE TRAN-NUM2 TO Num2
+004180     MOVE TRAN-OPCODE TO Op-Code
+004190     PERFORM 5000-COMPUTE-RESULT THRU 5000-EXIT
+004200     MOVE Num1 TO RSLT-NUM1
+004210     MOVE Num2 TO RSLT-NUM2
+004220     MOVE Op-Code TO RSLT-OPCODE
+004230     IF WS-SIZE-ERROR OR WS-DIVIDE-BY-ZERO OR WS-BAD-OPCODE
+004240         DISPLAY "TRANSACTION REJECTED - RECORD SKIPPED"
+004250         MOVE ZERO TO RSLT-RESULT
+004260     ELSE
+004270         MOVE Result TO RSLT-RESULT
+004280         PERFORM 8100-WRITE-GL-RECORD THRU 8100-EXIT
+004290     END-IF
+004300     WRITE RESULT-RECORD
+004310     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+004320     PERFORM 7100-WRITE-REPORT-DETAIL THRU 7100-EXIT
+004330     ADD 1 TO WS-REC-COUNT
+004340     ADD 1 TO WS-RECS-SINCE-CHKPT
+004350     IF WS-RECS-SINCE-CHKPT NOT LESS THAN WS-CHKPT-INTERVAL
+004360         PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+004370         MOVE ZERO TO WS-RECS-SINCE-CHKPT
+004380     END-IF
+004390     PERFORM 4200-READ-TRAN THRU 4200-EXIT.
+004400 4300-EXIT.
+004410     EXIT.
+004420
+004430 4500-WRITE-CHECKPOINT.
+004440     OPEN OUTPUT CHECKPOINT-FILE
+004450     MOVE WS-REC-COUNT TO CHKPT-LAST-RECORD
+004460     WRITE CHECKPOINT-RECORD
+004470     CLOSE CHECKPOINT-FILE.
+004480 4500-EXIT.
+004490     EXIT.
+004500
+004510 4950-WRITE-FINAL-CHECKPOINT.
+004520     OPEN OUTPUT CHECKPOINT-FILE
+004530     MOVE ZERO TO CHKPT-LAST-RECORD
+004540     WRITE CHECKPOINT-RECORD
+004550     CLOSE CHECKPOINT-FILE.
+004560 4950-EXIT.
+004570     EXIT.
+004580
+004590 4900-CLOSE-BATCH-FILES.
+004600     CLOSE TRAN-FILE
+004610     CLOSE RESULT-FILE.
+004620 4900-EXIT.
+004630     EXIT.
+004640
+004650 6000-WRITE-AUDIT-RECORD.
+004660     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+004670     ACCEPT WS-CURRENT-TIME FROM TIME
+004680     MOVE WS-CURRENT-DATE TO AUD-DATE
+004690     MOVE WS-CURRENT-TIME TO AUD-TIME
+004700     MOVE Num1 TO AUD-NUM1
+004710     MOVE Num2 TO AUD-NUM2
+004720     MOVE Op-Code TO AUD-OPCODE
+004730     MOVE Result TO AUD-RESULT
+004740     WRITE AUDIT-RECORD.
+004750 6000-EXIT.
+004760     EXIT.
+004770
+004780 5000-COMPUTE-RESULT.
+004790     MOVE "N" TO WS-SIZE-ERROR-SW
+004800     MOVE "N" TO WS-DIVIDE-ZERO-SW
+004810     MOVE "N" TO WS-BAD-OPCODE-SW
+004820     MOVE ZERO TO Result
+004830     EVALUATE TRUE
+004840         WHEN Op-Is-Add
+004850             ADD Num1 TO Result
+004860                 ON SIZE ERROR
+004870                     SET WS-SIZE-ERROR TO TRUE
+004880             END-ADD
+004890             ADD Num2 TO Result
+004900                 ON SIZE ERROR
+004910                     SET WS-SIZE-ERROR TO TRUE
+004920             END-ADD
+004930         WHEN Op-Is-Subtract
+004940             SUBTRACT Num2 FROM Num1 GIVING Result
+004950                 ON SIZE ERROR
+004960                     SET WS-SIZE-ERROR TO TRUE
+004970             END-SUBTRACT
+004980         WHEN Op-Is-Multiply
+004990             MULTIPLY Num1 BY Num2 GIVING Result
+005000                 ON SIZE ERROR
+005010                     SET WS-SIZE-ERROR TO TRUE
+005020             END-MULTIPLY
+005030         WHEN Op-Is-Divide
+005040             IF Num2 = ZERO
+005050                 SET WS-DIVIDE-BY-ZERO TO TRUE
+005060             ELSE
+005070                 DIVIDE Num1 BY Num2 GIVING Result
+005080                     ON SIZE ERROR
+005090                         SET WS-SIZE-ERROR TO TRUE
+005100                 END-DIVIDE
+005110             END-IF
+005120         WHEN OTHER
+005130             SET WS-BAD-OPCODE TO TRUE
+005140     END-EVALUATE.
+005150 5000-EXIT.
+005160     EXIT.
+005170
+005180 9000-TERMINATE.
+005190     CLOSE AUDIT-FILE
+005200     PERFORM 7200-WRITE-REPORT-FOOTER THRU 7200-EXIT
+005210     CLOSE GL-INTERFACE-FILE.
+005220 9000-EXIT.
+005230     EXIT.
+005240
+005250 7000-OPEN-REPORT.
+005260     IF WS-OPEN-MODE-APPEND
+005270         OPEN EXTEND REPORT-FILE
+005280         IF WS-RPT-FILE-NOT-FOUND
+005290             OPEN OUTPUT REPORT-FILE
+005300         END-IF
+005310     ELSE
+005320         OPEN OUTPUT REPORT-FILE
+005330     END-IF
+005340     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+005350     MOVE WS-CURRENT-DATE TO RPT-HDR-DATE
+005360     MOVE WS-RPT-HEADER-LINE TO REPORT-RECORD
+005370     WRITE REPORT-RECORD
+005380     MOVE WS-RPT-COLUMN-LINE TO REPORT-RECORD
+005390     WRITE REPORT-RECORD.
+005400 7000-EXIT.
+005410     EXIT.
+005420
+005430 7100-WRITE-REPORT-DETAIL.
+005440     MOVE Num1 TO RPT-DTL-NUM1
+005450     MOVE Op-Code TO RPT-DTL-OP
+005460     MOVE Num2 TO RPT-DTL-NUM2
+005470     MOVE Result TO RPT-DTL-RESULT
+005480     MOVE WS-RPT-DETAIL-LINE TO REPORT-RECORD
+005490     WRITE REPORT-RECORD
+005500     ADD 1 TO WS-RPT-TRANS-COUNT
+005510     ADD Result TO WS-RPT-GRAND-TOTAL.
+005520 7100-EXIT.
+005530     EXIT.
+005540
+005550 7200-WRITE-REPORT-FOOTER.
+005560     MOVE WS-RPT-TRANS-COUNT TO RPT-FTR-COUNT
+005570     MOVE WS-RPT-GRAND-TOTAL TO RPT-FTR-TOTAL
+005580     MOVE WS-RPT-FOOTER-LINE TO REPORT-RECORD
+005590     WRITE REPORT-RECORD
+005600     CLOSE REPORT-FILE.
+005610 7200-EXIT.
+005620     EXIT.
+005630
+005640 8100-WRITE-GL-RECORD.
+005650     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+005660     MOVE Result TO GL-RESULT
+005670     MOVE Num1 TO GL-NUM1
+005680     MOVE Num2 TO GL-NUM2
+005690     MOVE WS-CURRENT-DATE TO GL-TRAN-DATE
+005700     MOVE SPACES TO GL-RESERVED
+005710     WRITE GL-INTERFACE-RECORD.
+005720 8100-EXIT.
+005730     EXIT.
