@@ -1,16 +1,26 @@
-      * run cobc -x test.cbl to compile.
-      * run ./test to run the compile program.
-				Identification Division.
-		    Program-ID. sampleCOBOL.
-
-
-		    Data Division.
-				WORKING-STORAGE SECTION.
-        01  NUM1      PIC 9(1) VALUE 0.
-
-		    Procedure Division.
-		    Main-Paragraph.
-						COMPUTE NUM1 = 1 + 2
-						Display "Hello World!"
-						Display NUM1
-		        Stop Run.
+000010* run cobc -x hello-world.cbl to compile.
+000020* run ./hello-world to run the compiled program.
+000030*-----------------------------------------------------------*
+000040* MODIFICATION HISTORY                                      *
+000050*   DATE       INIT  DESCRIPTION                             *
+000060*   ---------- ----  ------------------------------------   *
+000070*   2026-08-09  MS   Moved NUM1 into the shared CALCREC       *
+000080*                    copybook so it stays in step with        *
+000090*                    basic-calc.cbl.                          *
+000095*   2026-08-09  MS   Renamed PROGRAM-ID from sampleCOBOL to     *
+000096*                    HELLOW1 so this can be CALLed from the    *
+000097*                    menu driver alongside basic-calc.cbl.     *
+000100*-----------------------------------------------------------*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID. HELLOW1.
+000130
+000140 DATA DIVISION.
+000150 WORKING-STORAGE SECTION.
+000160     COPY CALCREC.
+000170
+000180 PROCEDURE DIVISION.
+000190 Main-Paragraph.
+000200     COMPUTE Num1 = 1 + 2
+000210     Display "Hello World!"
+000220     Display Num1
+000230     GOBACK.
