@@ -0,0 +1,50 @@
+000010* run cobc -x menu.cbl to compile.
+000020* run ./menu to run the compiled program.
+000030*-----------------------------------------------------------*
+000040* Top-level menu driver for the sampleCOBOL utility family. *
+000050* Lets an operator pick a function by name instead of having*
+000060* to know which standalone executable to invoke.            *
+000070*                                                            *
+000080* MODIFICATION HISTORY                                      *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   ---------- ----  ------------------------------------   *
+000110*   2026-08-09  MS   Initial version - CALLs HELLOW1 and     *
+000120*                    BASCALC as subprograms.                 *
+000130*-----------------------------------------------------------*
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. MENU00.
+000160
+000170 DATA DIVISION.
+000180 WORKING-STORAGE SECTION.
+000190 01  WS-MENU-CHOICE          PIC X(01) VALUE SPACE.
+000200     88  WS-CHOICE-GREETING      VALUE "1".
+000210     88  WS-CHOICE-CALCULATOR    VALUE "2".
+000220     88  WS-CHOICE-EXIT          VALUE "X" "x".
+000230
+000240 PROCEDURE DIVISION.
+000250 0000-MAINLINE.
+000260     PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT
+000270         UNTIL WS-CHOICE-EXIT
+000280     STOP RUN.
+000290
+000300 1000-DISPLAY-MENU.
+000310     DISPLAY "-----------------------------------------"
+000320     DISPLAY "  sampleCOBOL Utility Menu"
+000330     DISPLAY "  1.  Greeting  (hello-world)"
+000340     DISPLAY "  2.  Calculator (basic-calc)"
+000350     DISPLAY "  X.  Exit"
+000360     DISPLAY "-----------------------------------------"
+000370     DISPLAY "Enter your choice"
+000380     ACCEPT WS-MENU-CHOICE
+000390     EVALUATE TRUE
+000400         WHEN WS-CHOICE-GREETING
+000410             CALL "HELLOW1"
+000420         WHEN WS-CHOICE-CALCULATOR
+000430             CALL "BASCALC"
+000440         WHEN WS-CHOICE-EXIT
+000450             CONTINUE
+000460         WHEN OTHER
+000470             DISPLAY "Invalid choice, please try again"
+000480     END-EVALUATE.
+000490 1000-EXIT.
+000500     EXIT.
