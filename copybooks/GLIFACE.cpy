@@ -0,0 +1,30 @@
+000010******************************************************************
+000020* GLIFACE.CPY                                                    *
+000030* Fixed-format interface record handed off to the downstream GL  *
+000040* posting job.  One record is written per successfully computed  *
+000050* calculation (rejected/errored transactions are NOT posted).    *
+000060*                                                                *
+000070* RECORD LAYOUT (80 bytes, fixed, one record per line):           *
+000080*   POSITION   LENGTH  FIELD           PICTURE      CONTENTS      *
+000090*   --------   ------  --------------  -----------  ------------  *
+000100*   01-07        07    GL-RESULT       S9(07)       posted amt,   *
+000110*                                                   sign over-    *
+000115*                                                   punched on    *
+000116*                                                   last digit    *
+000120*   08-12        05    GL-NUM1         9(05)        operand one   *
+000130*   13-17        05    GL-NUM2         9(05)        operand two   *
+000140*   18-25        08    GL-TRAN-DATE    X(08)        CCYYMMDD      *
+000150*   26-80        55    GL-RESERVED     X(55)        spaces        *
+000160*                                                                *
+000170* MODIFICATION HISTORY                                           *
+000180*   DATE       INIT  DESCRIPTION                                 *
+000190*   ---------- ----  -------------------------------------       *
+000200*   2026-08-09  MS   Initial version - feeds the downstream GL   *
+000210*                    posting job with Result/Num1/Num2/date.     *
+000220******************************************************************
+000230 01  GL-INTERFACE-RECORD.
+000240     05  GL-RESULT           PIC S9(07).
+000250     05  GL-NUM1             PIC 9(05).
+000260     05  GL-NUM2             PIC 9(05).
+000270     05  GL-TRAN-DATE        PIC X(08).
+000280     05  GL-RESERVED         PIC X(55).
