@@ -0,0 +1,25 @@
+000010******************************************************************
+000020* CALCREC.CPY                                                    *
+000030* Shared record layout for the sampleCOBOL calculator family     *
+000040* of utility programs (hello-world.cbl, basic-calc.cbl, ...).    *
+000050* Holds the two operands and the result of a calculation so      *
+000060* that every program in the family shares one definition         *
+000070* instead of drifting apart over time.                           *
+000080*                                                                *
+000090* MODIFICATION HISTORY                                           *
+000100*   DATE       INIT  DESCRIPTION                                 *
+000110*   ---------- ----  -------------------------------------       *
+000120*   2026-08-09  MS   Pulled Num1/Num2/Result out of basic-calc   *
+000130*                    and hello-world into this shared copybook. *
+000135*   2026-08-09  MS   Added Op-Code so a calculation can be one  *
+000136*                    of Add / Subtract / Multiply / Divide.    *
+000140******************************************************************
+000150 01  CALC-RECORD.
+000160     05  Num1                PIC 9(05) VALUE ZERO.
+000170     05  Num2                PIC 9(05) VALUE ZERO.
+000175     05  Op-Code             PIC X(01) VALUE "A".
+000176         88  Op-Is-Add           VALUE "A" "a".
+000177         88  Op-Is-Subtract      VALUE "S" "s".
+000178         88  Op-Is-Multiply      VALUE "M" "m".
+000179         88  Op-Is-Divide        VALUE "D" "d".
+000180     05  Result              PIC S9(07) VALUE ZERO.
